@@ -20,15 +20,51 @@
        input-output section.
         
        file-control.
-      *    employee-info will be assigned to the file path given as a reference. The file organization will be line sequential 
-           select employee-info assign to "../../employee/lab6.dat" 
-           organization is line sequential.
+      *    employee-info will be assigned to the file path given as a reference. It is organized as an indexed file keyed on
+      *    er-employee-number so a single employee can be looked up or rewritten without scanning the whole file
+           select employee-info assign to "../../employee/lab6.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is er-employee-number
+           file status is ws-employee-info-status.
            
       *    employee-records will be assigned to the file path given as a reference. The file organization will be line sequential
            select employee-records assign to display
       *    "employeeInfo.out"
             organization is line sequential.
-           
+
+      *    reject-records holds any employee-info record that fails the code/salary edit in 050-validate-employee-record,
+      *    along with the reason it was rejected, so a bad lab6.dat line no longer processes silently as unclassified
+           select reject-records assign to "REJECTS.OUT"
+           organization is line sequential.
+
+      *    employee-csv carries the same fields as employee-display-record as comma-delimited plain numbers, for loading
+      *    a run straight into a spreadsheet instead of re-keying numbers off the printed report
+           select employee-csv assign to "EMPLOYEE.CSV"
+           organization is line sequential.
+
+      *    restart-file holds the single checkpoint record 190-save-checkpoint keeps refreshed every ws-checkpoint-interval
+      *    employees, so a job that dies mid-file can resume from the last checkpoint instead of reprocessing from the top
+           select restart-file assign to "RESTART.CKP"
+           organization is line sequential
+           file status is ws-restart-status.
+
+      *    sort-work-file is the sort work file used to group the report by position (then by employee number) with a
+      *    subtotal line after each group, instead of printing employee-info in file order
+           select sort-work-file assign to "SORTWORK.TMP".
+
+      *    history-file accumulates one record per run, each carrying that run's four position averages and headcounts, so
+      *    720-print-history-comparison can compare this run's averages against the prior cycle's
+           select history-file assign to "HISTORY.DAT"
+           organization is line sequential
+           file status is ws-history-status.
+
+      *    audit-file is a permanent, append-only log of every salary calculation 650-calculate-salary performs, in either
+      *    batch or inquiry mode, so a calculated increase can always be traced back after the fact
+           select audit-file assign to "AUDIT.LOG"
+           organization is line sequential
+           file status is ws-audit-status.
+
        data division.
        
        file section.
@@ -44,14 +80,129 @@
                05 er-employee-name         pic x(15).        
                05 er-employee-years        pic x(2).
                05 er-employee-code         pic x.
-               05 er-employee-salary       pic 9(5)v9(2).     
-           
+               05 er-employee-salary       pic 9(5)v9(2).
+      *        er-hire-date carries the employee's hire date as ccyymmdd, so 165-compute-years-of-service can compute a
+      *        fractional years-of-service figure instead of relying on the whole-number er-employee-years above
+               05 er-hire-date             pic 9(8).
+
       *    file description for employee-records that will states that employee-line will be used to store the lines from the file
            fd employee-records
                data record is employee-line.
-      *    blank record that will be used to write data from the application into employee-records  
+      *    blank record that will be used to write data from the application into employee-records
            01 employee-line pic x(92).
-               
+
+      *    file description for reject-records, the exception file listing bad employee-info records and why they were rejected
+           fd reject-records
+               data record is reject-record.
+      *    reject-record carries the offending employee-record fields as-is plus a reason code and its english description
+           01 reject-record.
+               05 rr-employee-number       pic x(3).
+               05 rr-employee-name         pic x(15).
+               05 rr-employee-years        pic x(2).
+               05 rr-employee-code         pic x.
+               05 rr-employee-salary       pic 9(5)v9(2).
+               05 filler                   pic x(2).
+               05 rr-reason-code           pic x(2).
+               05 filler                   pic x(2).
+               05 rr-reason-text           pic x(30).
+
+      *    file description for employee-csv that will state that csv-detail-record will be used to store the lines from the file
+           fd employee-csv
+               data record is csv-detail-record.
+      *    csv-detail-record holds edr-number/edr-name/edr-years/edr-position/edr-salary/edr-increase-percent/edr-increase/
+      *    edr-new-salary as comma-delimited plain numbers, with no $, %, or comma edit characters
+           01 csv-detail-record.
+               05 cdr-number               pic x(3).
+               05 filler                   pic x     value ",".
+               05 cdr-name                 pic x(15).
+               05 filler                   pic x     value ",".
+               05 cdr-years                pic 999.9.
+               05 filler                   pic x     value ",".
+               05 cdr-position             pic x(8).
+               05 filler                   pic x     value ",".
+               05 cdr-salary               pic 99999.99.
+               05 filler                   pic x     value ",".
+               05 cdr-increase-percent     pic 999.9.
+               05 filler                   pic x     value ",".
+               05 cdr-increase             pic 999999.99.
+               05 filler                   pic x     value ",".
+               05 cdr-new-salary           pic 999999.99.
+
+      *    file description for restart-file that will state that checkpoint-record will be used to store the lines from the file
+           fd restart-file
+               data record is checkpoint-record.
+      *    checkpoint-record carries the last-processed employee number plus every running total needed to resume the report
+      *    without double-counting into the position totals
+           01 checkpoint-record.
+               05 ckpt-employee-number     pic x(3).
+               05 ckpt-analyst-count       pic 999.
+               05 ckpt-analyst-increase    pic 9(7)v9(2).
+               05 ckpt-senior-count        pic 999.
+               05 ckpt-senior-increase     pic 9(7)v9(2).
+               05 ckpt-programmer-count    pic 999.
+               05 ckpt-programmer-increase pic 9(7)v9(2).
+               05 ckpt-junior-count        pic 999.
+               05 ckpt-junior-increase     pic 9(7)v9(2).
+               05 ckpt-unclassified-count  pic 999.
+               05 ckpt-unclassified-increase pic 9(7)v9(2).
+               05 ckpt-old-payroll-total   pic 9(8)v9(2).
+               05 ckpt-new-payroll-total   pic 9(8)v9(2).
+               05 ckpt-reject-count        pic 999.
+      *        ckpt-record-counter preserves ws-record-counter's checkpoint cadence across a resume, so the
+      *        checkpoint interval modulo continues from where it left off instead of restarting from zero (the
+      *        report's own pagination is never checkpointed -- 750-print-sorted-report always reprints the whole
+      *        report, so pagination always restarts at page 1, whether or not this run is resuming)
+               05 ckpt-record-counter      pic 9(5).
+
+      *    file description for history-file that will state that history-record will be used to store the lines from the file
+           fd history-file
+               data record is history-record.
+      *    history-record carries one run's four position averages and headcounts, keyed by the run date they were
+      *    produced on, so a later run can compare its own averages against the prior cycle's
+           01 history-record.
+               05 hr-run-date              pic x(6).
+               05 hr-analyst-avg           pic 9(5)v99.
+               05 hr-analyst-count         pic 999.
+               05 hr-senior-avg            pic 9(5)v99.
+               05 hr-senior-count          pic 999.
+               05 hr-programmer-avg        pic 9(5)v99.
+               05 hr-programmer-count      pic 999.
+               05 hr-junior-avg            pic 9(5)v99.
+               05 hr-junior-count          pic 999.
+
+      *    file description for audit-file that will state that audit-record will be used to store the lines from the file
+           fd audit-file
+               data record is audit-record.
+      *    audit-record carries one employee's salary calculation -- old salary, percent applied, dollar increase, new
+      *    salary -- along with the run date and time it was calculated on, for a permanent, append-only trail
+           01 audit-record.
+               05 adt-employee-number      pic x(3).
+               05 adt-old-salary            pic 9(5)v9(2).
+               05 adt-percent               pic 9(3)v9(2).
+               05 adt-percent-sign          pic x.
+               05 adt-increase              pic 9(6)v9(2).
+               05 adt-new-salary            pic 9(6)v9(2).
+               05 adt-run-date              pic x(6).
+               05 adt-run-time              pic x(7).
+
+      *    sd for sort-work-file, used by 150-employee-information-records/750-print-sorted-report to group the report
+      *    by position (then by employee number) with a subtotal line after each group, instead of printing in file order
+           sd sort-work-file
+               data record is sort-work-record.
+      *    sort-work-record carries the sort keys plus every raw field needed to print one employee line once the position
+      *    groups have been ordered; sw-position-code orders analyst/senior/programmer/junior/unclassified as 1 through 5
+           01 sort-work-record.
+               05 sw-position-code         pic 9.
+               05 sw-employee-number       pic x(3).
+               05 sw-employee-name         pic x(15).
+               05 sw-employee-years        pic 999v9.
+               05 sw-position-text         pic x(8).
+               05 sw-salary                pic 9(5)v9(2).
+               05 sw-percent               pic 9(3)v9(2).
+               05 sw-percent-sign          pic x.
+               05 sw-increase              pic 9(6)v9(2).
+               05 sw-new-salary            pic 9(6)v9(2).
+
        working-storage section.
       *    ws-end-file is used as an indicator that the end of file has been reached 
            77  ws-end-file                 pic x(5)
@@ -101,7 +252,16 @@
       *    ws-graduate-unclassified is a constant numerical record storing the number of years maximum to be labelled as unclassified while being
       *    a graduate
            77 ws-graduate-unclassified     pic 99
-               value 2.      
+               value 2.
+      *    ws-today-date holds today's date as ccyymmdd, accepted once per run and used by 165-compute-years-of-service
+           77 ws-today-date                pic 9(8).
+      *    ws-today-date-days and ws-hire-date-days hold the integer day numbers 165-compute-years-of-service subtracts to
+      *    get the number of days an employee has been on staff
+           77 ws-today-date-days           pic 9(9).
+           77 ws-hire-date-days            pic 9(9).
+      *    ws-years-of-service is the fractional (one-decimal) number of years an employee has been on staff, used in place
+      *    of the whole-number er-employee-years for classification and reporting
+           77 ws-years-of-service          pic 999v9.
       *    ws-double-space is a numerical record storing number of lines required to be advance for double spacing to occur
            77 ws-double-space              pic 9
                value 2.    
@@ -126,18 +286,152 @@
       *   ws-percent-unclassified is a numerical record storing the percentage of pay increase for unclassified workers
           77 ws-percent-unclassified       pic 99
                value 0. 
-      *   ws-page-start stores the first numerical value that the page starts on    
+      *   ws-page-start stores the first numerical value that the page starts on
           77 ws-page-start                 pic 99
-               value 1.      
-      *   employee-display-record is a record that uses its elementary items to display employee information in a readable output for the user     
+               value 1.
+      *   ws-record-valid is used as a switch to indicate whether the employee-record just read passed 050-validate-employee-record
+          77  ws-record-valid              pic x
+               value "Y".
+              88  ws-record-is-valid       value "Y".
+              88  ws-record-is-invalid     value "N".
+      *   ws-reason-code stores the reason code assigned to an employee-record rejected by 050-validate-employee-record
+          77  ws-reason-code               pic x(2)
+               value spaces.
+      *   ws-reject-count stores the number of employee-info records rejected during this run
+          01  ws-reject-count              pic 999
+               value 0.
+      *   ws-employee-info-status holds the file status code returned by every operation against the indexed employee-info file
+          77  ws-employee-info-status      pic xx
+               value "00".
+      *   ws-restart-status holds the file status code returned by opening restart-file, used to detect whether a checkpoint exists
+          77  ws-restart-status            pic xx
+               value "00".
+      *   ws-resuming is used as a switch to indicate whether this run is resuming from a checkpoint left by a prior run
+          77  ws-resuming                  pic x
+               value "N".
+              88  ws-is-resuming           value "Y".
+              88  ws-is-not-resuming       value "N".
+      *   ws-resume-key holds the last-processed employee number read back from the checkpoint record
+          77  ws-resume-key                pic x(3)
+               value spaces.
+      *   ws-replaying is used as a switch to indicate that the record currently being processed by
+      *   160-process-one-employee-record lies at or before ws-resume-key: it is being re-read and re-classified
+      *   purely to rebuild its printed row (the SORT's output procedure needs the complete record set every time),
+      *   not processed live, so its CSV/reject/audit/checkpoint side effects and its count/increase totals -- already
+      *   captured by a prior execution and restored by 010-check-for-restart -- must not be repeated
+          77  ws-replaying                 pic x
+               value "N".
+              88  ws-is-replaying          value "Y".
+              88  ws-is-not-replaying      value "N".
+      *   ws-checkpoint-interval is a constant storing how many valid records are processed between checkpoints --
+      *   kept at 1 so that no more than a single record's side effects can ever need to be replayed after a crash
+          77  ws-checkpoint-interval       pic 99
+               value 1.
+      *   ws-checkpoint-quotient and ws-checkpoint-remainder are used to test whether ws-record-counter has reached
+      *   another multiple of ws-checkpoint-interval
+          77  ws-checkpoint-quotient       pic 9(5)
+               value 0.
+          77  ws-checkpoint-remainder      pic 99
+               value 0.
+      *   ws-record-counter counts the valid employee-info records processed so far this run, for checkpoint cadence
+          77  ws-record-counter            pic 9(5)
+               value 0.
+      *   ws-end-sort and ws-end-sort-check are used the same way as ws-end-file/ws-end-file-check, but for 750-print-sorted-report
+      *   reading the sorted work file back with RETURN instead of employee-info's READ
+          77  ws-end-sort                  pic x(5)
+               value "TRUE".
+          77  ws-end-sort-check            pic x(5)
+               value "FALSE".
+      *   ws-group-active is used as a switch to indicate whether a position group is currently open and awaiting its subtotal line
+          77  ws-group-active              pic x
+               value "N".
+              88  ws-group-is-active       value "Y".
+              88  ws-group-is-not-active   value "N".
+      *   ws-current-group-code holds the sw-position-code of the group currently being printed, so 760-print-one-sorted-record
+      *   can detect the break to the next position group
+          77  ws-current-group-code        pic 9
+               value 0.
+      *   ws-position codes used to order and identify the five report groups
+          77  ws-analyst-group-code        pic 9  value 1.
+          77  ws-senior-group-code         pic 9  value 2.
+          77  ws-programmer-group-code     pic 9  value 3.
+          77  ws-junior-group-code         pic 9  value 4.
+          77  ws-unclassified-group-code   pic 9  value 5.
+      *   ws-history-status holds the file status code returned by opening history-file, used to detect whether a prior
+      *   cycle's run has been recorded yet
+          77  ws-history-status            pic xx
+               value "00".
+      *   ws-end-history and ws-end-history-check are used the same way as ws-end-file/ws-end-file-check, but for
+      *   020-read-prior-history reading back through history-file
+          77  ws-end-history               pic x(5)
+               value "TRUE".
+          77  ws-end-history-check         pic x(5)
+               value "FALSE".
+      *   ws-history-exists is used as a switch to indicate whether a prior cycle's averages were found in history-file
+          77  ws-history-exists            pic x
+               value "N".
+              88  ws-has-prior-history     value "Y".
+              88  ws-has-no-prior-history  value "N".
+      *   ws-prior-*-avg/ws-prior-*-count hold the prior cycle's four position averages and headcounts, restored from the
+      *   last record in history-file by 020-read-prior-history
+          77  ws-prior-analyst-avg         pic 9(5)v99
+               value 0.
+          77  ws-prior-analyst-count       pic 999
+               value 0.
+          77  ws-prior-senior-avg          pic 9(5)v99
+               value 0.
+          77  ws-prior-senior-count        pic 999
+               value 0.
+          77  ws-prior-programmer-avg      pic 9(5)v99
+               value 0.
+          77  ws-prior-programmer-count    pic 999
+               value 0.
+          77  ws-prior-junior-avg          pic 9(5)v99
+               value 0.
+          77  ws-prior-junior-count        pic 999
+               value 0.
+      *   ws-avg-analyst/ws-avg-senior/ws-avg-programmer/ws-avg-junior hold this run's four position averages as raw
+      *   numeric values (ait-analyst/ait-senior/aib-programmer/aib-junior hold the same figures already edited for print)
+          77  ws-avg-analyst               pic 9(5)v99.
+          77  ws-avg-senior                pic 9(5)v99.
+          77  ws-avg-programmer            pic 9(5)v99.
+          77  ws-avg-junior                pic 9(5)v99.
+      *   ws-history-delta-amount and ws-history-delta-percent hold the dollar and percent difference between this run's
+      *   and the prior cycle's average for whichever position 725-print-one-history-line is currently printing
+          77  ws-history-delta-amount      pic 9(5)v99.
+          77  ws-history-delta-sign        pic x.
+          77  ws-history-delta-percent     pic 999v9.
+          77  ws-history-delta-percent-sign pic x.
+      *   ws-history-this-avg and ws-history-last-avg hold the raw (non-edited) this-run/last-cycle averages
+      *   725-print-one-history-line is currently comparing, since hcl-this-avg/hcl-last-avg are edited display fields
+          77  ws-history-this-avg          pic 9(5)v99.
+          77  ws-history-last-avg          pic 9(5)v99.
+      *   ws-run-mode is a switch the operator sets at the console, asking this run to either process the whole
+      *   employee-info file as a batch (the default) or look up one employee's new salary on demand
+          77  ws-run-mode                  pic x
+               value "B".
+              88  ws-inquiry-mode          value "I".
+              88  ws-batch-mode            value "B".
+      *   ws-inquiry-employee-number holds the employee number the operator keys in for 800-single-employee-inquiry's lookup
+          77  ws-inquiry-employee-number   pic x(3)
+               value spaces.
+      *   ws-inquiry-found is used as a switch to indicate whether the employee number keyed in by the operator was on file
+          77  ws-inquiry-found             pic x
+               value "N".
+              88  ws-inquiry-employee-found value "Y".
+              88  ws-inquiry-employee-not-found value "N".
+      *   ws-audit-status holds the file status code returned by opening audit-file, the permanent, append-only log of
+      *   every salary calculation 650-calculate-salary performs
+          77  ws-audit-status              pic xx
+               value "00".
+      *   employee-display-record is a record that uses its elementary items to display employee information in a readable output for the user
           01 employee-display-record. 
                05  filler                  pic x(1).      
                05  edr-number              pic x(3).
                05  filler                  pic x(2).
                05  edr-name                pic x(15).
                05  filler                  pic x(8).
-               05  edr-years               pic z9.
-               05  filler                  pic x(3).
+               05  edr-years               pic zz9.9.
                05  edr-position            pic x(8).
                05  filler                  pic x(4).     
                05  edr-salary              pic zz,zz9.9(2).
@@ -177,7 +471,20 @@
       *    ws-programmer-count stores the number of junior programmers processed as a numerical value
            01  ws-junior-count             pic 999. 
       *    ws-programmer-increase stores the total junior programmer pay increase as a numerical value
-           01  ws-junior-increase          pic 9(7)v9(2).   
+           01  ws-junior-increase          pic 9(7)v9(2).
+      *    ws-unclassified-count stores the number of unclassified employees processed as a numerical value
+           01  ws-unclassified-count       pic 999.
+      *    ws-unclassified-increase stores the total unclassified employee pay increase as a numerical value
+           01  ws-unclassified-increase    pic 9(7)v9(2).
+      *    ws-prorate-percent holds a prorated percentage rounded to one decimal place -- the precision every other
+      *    percent constant in this program carries -- before it is moved into ws-percent-store, so the genuine
+      *    two-decimal result of 610-prorate-graduate/615-prorate-non-graduate's calculation does not get silently
+      *    truncated (rather than rounded) when it reaches the one-decimal edr-increase-percent/cdr-increase-percent
+           01  ws-prorate-percent             pic 9(3)v9.
+      *    ws-old-payroll-total stores the sum of every processed employee's present salary, for the grand-total line
+           01  ws-old-payroll-total        pic 9(8)v9(2).
+      *    ws-new-payroll-total stores the sum of every processed employee's new salary, for the grand-total line
+           01  ws-new-payroll-total        pic 9(8)v9(2).
       *    ws-end-file-check is used to check if end of file has been reached
            01  ws-end-file-check           pic x(5) 
                value "FALSE". 
@@ -267,58 +574,224 @@
                05  filler              pic x(2)  
                    value spaces. 
                05  aib-junior          pic zzz,zz9.99.
-                       
-       procedure division.     
-       
-      * the employee-info file is opened as a readable, and employee-records is opened as a writable
-        open input employee-info,
-        output employee-records.
-                
-      * fl-date-display stores the present date 
+
+      *     reject-count-line is a record that reports how many employee-info records were rejected during this run, printed
+      *     on the final page next to the position averages
+            01  reject-count-line.
+               05  filler              pic x(22)
+                   value spaces.
+               05  filler
+                   pic x(9)  value "REJECTS= ".
+               05  rcl-reject-count    pic zz9.
+               05  filler              pic x(58)
+                   value spaces.
+
+      *     grand-total-line-top is a record that reports the total employees processed and the total old and new payroll
+      *     across every position, including the unclassified group, so the run's overall payroll impact can be reconciled
+      *     without hand-adding the per-position numbers
+            01  grand-total-line-top.
+               05  filler              pic x(1)  value spaces.
+               05  filler              pic x(21) value "GRAND TOTALS: EMPS= ".
+               05  gtl-employee-count  pic zz9.
+               05  filler              pic x(3)  value spaces.
+               05  filler              pic x(13) value "OLD PAYROLL= ".
+               05  gtl-old-payroll     pic $$$,$$$,$$9.99.
+               05  filler              pic x(2)  value spaces.
+      *     grand-total-line-bottom carries the remaining two grand totals directly below grand-total-line-top
+            01  grand-total-line-bottom.
+               05  filler              pic x(23) value spaces.
+               05  filler              pic x(13) value "NEW PAYROLL= ".
+               05  gtl-new-payroll     pic $$$,$$$,$$9.99.
+               05  filler              pic x(2)  value spaces.
+               05  filler              pic x(11) value "INCREASE= ".
+               05  gtl-total-increase  pic $$$,$$$,$$9.99.
+
+      *     group-subtotal-line is a record that reports the average increase and headcount for the position group whose
+      *     rows just finished printing, written immediately after the last row of that group
+            01  group-subtotal-line.
+               05  filler              pic x(1)  value spaces.
+               05  filler              pic x(11) value "SUBTOTAL - ".
+               05  gsl-position        pic x(8).
+               05  filler              pic x(2)  value spaces.
+               05  filler              pic x(14) value "AVG INCREASE= ".
+               05  gsl-avg-increase    pic $$$,$$9.99.
+               05  filler              pic x(3)  value spaces.
+               05  filler              pic x(7)  value "COUNT= ".
+               05  gsl-count           pic zz9.
+
+      *     history-heading-line introduces the position-averages-vs-last-cycle section printed at the end of the report
+            01  history-heading-line.
+               05  filler              pic x(38)
+                   value "POSITION AVERAGES VS LAST RUN CYCLE:".
+
+      *     history-no-data-line is printed instead of history-compare-line when history-file held no prior cycle to compare against
+            01  history-no-data-line.
+               05  filler              pic x(30)
+                   value "NO PRIOR CYCLE DATA AVAILABLE".
+
+      *     history-compare-line reports one position's this-run average against its prior-cycle average, with the
+      *     dollar and percent difference between them; 720-print-history-comparison writes one of these per position
+            01  history-compare-line.
+               05  filler              pic x(1)  value spaces.
+               05  hcl-position        pic x(10).
+               05  filler              pic x(11) value "THIS RUN= ".
+               05  hcl-this-avg        pic $$$,$$9.99.
+               05  filler              pic x(2)  value spaces.
+               05  filler              pic x(11) value "LAST RUN= ".
+               05  hcl-last-avg        pic $$$,$$9.99.
+               05  filler              pic x(2)  value spaces.
+               05  filler              pic x(8)  value "DELTA= ".
+               05  hcl-delta-sign      pic x.
+               05  hcl-delta-amount    pic $$$,$$9.99.
+               05  filler              pic x(2)  value spaces.
+               05  filler              pic x(1)  value "(".
+               05  hcl-delta-percent-sign pic x.
+               05  hcl-delta-percent   pic zz9.9.
+               05  filler              pic x(2)  value "%)".
+
+       procedure division.
+
+
+      * 005-select-run-mode asks the operator whether this run should process the whole employee-info file as a batch,
+      * or look up one employee's new salary on demand, and sets ws-run-mode accordingly
+        perform 005-select-run-mode.
+
+      * fl-date-display stores the present date
         accept fl-date-display from date.
-            
+
       * fl-time-display stores the present time
         accept fl-time-display from time.
-        
-      * ws-page-increment is equal to ws-page-number    
+
+      * ws-today-date stores the present date as ccyymmdd, for 165-compute-years-of-service
+        accept ws-today-date from date yyyymmdd.
+
+      * audit-file is opened once for the whole run and kept open so 900-write-audit-record can append to it every time
+      * 650-calculate-salary runs, in either batch or inquiry mode, instead of opening and closing it per employee
+        open extend audit-file.
+        if ws-audit-status not equal "00"
+            display "AUDIT-FILE COULD NOT BE OPENED, STATUS=" ws-audit-status
+      *        every salary calculation this run makes, in either mode, is logged to audit-file, so a run that cannot
+      *        open it does not process any employee records rather than silently calculating with no audit trail
+            display "RUN ABORTED -- AUDIT-FILE IS REQUIRED FOR ALL PROCESSING"
+        else
+      *    800-single-employee-inquiry looks up the one employee number the operator keyed in and displays its result,
+      *    without opening employee-records, reject-records, employee-csv, restart-file, or history-file; otherwise
+      *    900-run-batch-report processes the whole employee-info file the way this program always has
+            if ws-inquiry-mode
+                perform 800-single-employee-inquiry
+            else
+                perform 900-run-batch-report
+            end-if
+      *    audit-file is closed once the run (batch or inquiry) is finished, and only if it was actually opened
+            close audit-file
+        end-if.
+
+      *  pauses application until enter key is pressed
+        accept return-code.
+
+      * stops the application run
+       stop run.
+
+      * Code run when perform 900-run-batch-report is called upon; reads, validates, classifies, and prorates every
+      * employee-info record, prints the grouped report and its averages/totals, and appends this run's CSV export,
+      * history record, and checkpoint the way this program always has
+       900-run-batch-report.
+      * 010-check-for-restart looks for a checkpoint left by a prior run and, if found, restores the running totals it saved
+        perform 010-check-for-restart.
+
+      * 020-read-prior-history looks for a run recorded in history-file by a prior cycle, so this run's averages can be
+      * compared against it once this run's own averages are known
+        perform 020-read-prior-history.
+
+      * a SORT's output procedure cannot begin printing until its input procedure has released every record, so the
+      * printed report can never be resumed mid-page the way the checkpoint resumes the input side: on a resumed run,
+      * employee-records is always opened fresh (OUTPUT, not EXTEND) and 150-employee-information-records always reads
+      * employee-info from the very first record, so 750-print-sorted-report always sees the complete, correctly
+      * grouped record set and reprints the whole report, start to finish, every time. employee-records's previously
+      * written partial report from the crashed execution is simply overwritten by this run's complete one.
+      * employee-csv, reject-records, and audit-file, by contrast, already hold real per-employee rows written by the
+      * crashed execution, so those three stay opened EXTEND on a resumed run -- 160-process-one-employee-record
+      * (below) replays every record up through the checkpoint key without re-writing to them, so nothing already on
+      * those three files is duplicated
+        if ws-is-resuming
+            open input employee-info
+            open output employee-records
+            open extend reject-records
+            open extend employee-csv
+        else
+            open input employee-info
+            output employee-records
+            output reject-records
+            output employee-csv
+        end-if.
+
+      * a failed open of the indexed employee-info file is reported rather than processed silently -- ws-end-file-check
+      * is forced to end-of-file so the sort's input procedure performs zero records instead of reading an unopened file
+        if ws-employee-info-status not equal "00"
+            display "EMPLOYEE-INFO FILE COULD NOT BE OPENED, STATUS=" ws-employee-info-status
+            move ws-end-file to ws-end-file-check
+        end-if.
+
+      * employee-records is always a fresh report, so pagination always starts at ws-page-increment (page 1), whether
+      * this run is resuming or not
         move ws-page-increment to ws-page-number.
-            
+
       * ws-page-number is equal to tp-page-number
         move ws-page-number to tp-page-number.
+
+      * employee-info's very first record is read here, unconditionally, whether or not this run is resuming --
+      * 150-employee-information-records (below) always starts from the top of the file
+        if ws-end-file-check not equal ws-end-file
+            read employee-info next record at end move ws-end-file to ws-end-file-check
+        end-if.
+
+      * employee-info is read (from the very first record, every time), validated, classified, and released to
+      * sort-work-file by 150-employee-information-records (the input procedure); 750-print-sorted-report (the output
+      * procedure) then prints it back grouped by position, with a subtotal line after each group's rows, instead of
+      * in file order
+        sort sort-work-file
+            on ascending key sw-position-code sw-employee-number
+            input procedure is 150-employee-information-records
+            output procedure is 750-print-sorted-report.
+
+      * the run completed normally, so the checkpoint is cleared -- a rerun after this point should start from the top
+        perform 195-clear-checkpoint.
          
-      * writes the first-line, top-page, heading-top-column, and heading-top-column-below records at the top of the page 
-        perform 100-inital-heading.
-        
-      * employee-info is read and ws-end-file is set equal to ws-end-file-check when the end of file is reached
-        read employee-info at end move ws-end-file to ws-end-file-check.
-         
-      * 150-employee-information-records is performed until ws-end-file-check is equal to ws-end-file  
-        perform 150-employee-information-records until  ws-end-file-check = ws-end-file.
-         
-      *  ait-analyst is equal to the the rounded value of ws-analyst-increase divided by ws-analyst-count
-         compute ait-analyst rounded = ws-analyst-increase/ws-analyst-count.
-      *  ait-senior is equal to the the rounded value of ws-senior-increase divided by ws-senior-count
-         compute ait-senior rounded = ws-senior-increase/ws-senior-count.
-      *  aib-programmer is equal to the the rounded value of ws-programmer-increase divided by ws-programmer-count
-         compute aib-programmer rounded = ws-programmer-increase/ws-programmer-count.
-      *  aib-junior is equal to the the rounded value of ws-junior-increase divided by ws-junior-count
-         compute aib-junior rounded= ws-junior-increase/ws-junior-count.
-         
-      * average-increases-top is written to employee-line  
+      *  ws-avg-analyst is equal to the the rounded value of ws-analyst-increase divided by ws-analyst-count
+         compute ws-avg-analyst rounded = ws-analyst-increase/ws-analyst-count.
+         move ws-avg-analyst to ait-analyst.
+      *  ws-avg-senior is equal to the the rounded value of ws-senior-increase divided by ws-senior-count
+         compute ws-avg-senior rounded = ws-senior-increase/ws-senior-count.
+         move ws-avg-senior to ait-senior.
+      *  ws-avg-programmer is equal to the the rounded value of ws-programmer-increase divided by ws-programmer-count
+         compute ws-avg-programmer rounded = ws-programmer-increase/ws-programmer-count.
+         move ws-avg-programmer to aib-programmer.
+      *  ws-avg-junior is equal to the the rounded value of ws-junior-increase divided by ws-junior-count
+         compute ws-avg-junior rounded = ws-junior-increase/ws-junior-count.
+         move ws-avg-junior to aib-junior.
+
+      * average-increases-top is written to employee-line
          write employee-line from average-increases-top.
-      * average-increases-bottom is written to employee-line    
+      * average-increases-bottom is written to employee-line
          write employee-line from average-increases-bottom.
-         
-      *  employee-info and employee-records files are closed
-         close employee-info, employee-records.
-         
-      *  pauses application until enter key is pressed
-         accept return-code.
-      
-      * stops the application run    
-       stop run.
-       
-      * Code run when perform 100-inital-heading is called upon 
+
+      *  rcl-reject-count is made equal to the number of employee-info records rejected this run
+         move ws-reject-count to rcl-reject-count.
+      *  reject-count-line is written to employee-line
+         write employee-line from reject-count-line.
+
+      *  the grand totals across every position, including the unclassified group, are computed and written to employee-line
+         perform 700-compute-and-print-grand-totals.
+
+      *  this run's four position averages are compared against the prior cycle's, read earlier by 020-read-prior-history
+         perform 720-print-history-comparison.
+      *  this run's four position averages are appended to history-file so the next run can compare against this cycle
+         perform 730-save-history-record.
+
+      *  employee-info, employee-records, reject-records, and employee-csv files are closed
+         close employee-info, employee-records, reject-records, employee-csv.
+
+      * Code run when perform 100-inital-heading is called upon
        100-inital-heading.
       * first-line is written to employee-line  
         write employee-line from first-line. 
@@ -330,58 +803,440 @@
         write employee-line from heading-top-column-below.  
       * prints a blank line to employee-line
         write employee-line from spaces.
-        
-      * Code run when perform 150-employee-information-records is called upon   
-       150-employee-information-records. 
-      *    ws-page-start is added to the value of ws-page-line  
+
+      * Code run when perform 750-print-sorted-report is called upon; this is the SORT's output procedure, so it runs once
+      * every employee-info record has been validated, classified, and released to sort-work-file by 150-employee-information-records
+       750-print-sorted-report.
+      *    100-inital-heading prints the report's title and column headings before the first sorted row is returned --
+      *    employee-records is always opened fresh (see 900-run-batch-report), so the heading is always printed,
+      *    whether or not this run is resuming
+           perform 100-inital-heading.
+      *    ws-current-group-code and ws-group-active track which position group is currently open, so its subtotal line
+      *    can be written the moment the group's rows are finished printing
+           move zero to ws-current-group-code.
+           set ws-group-is-not-active to true.
+      *    the first sorted record is returned and ws-end-sort is set equal to ws-end-sort-check when there is nothing to sort
+           return sort-work-file at end move ws-end-sort to ws-end-sort-check.
+           perform 760-print-one-sorted-record until ws-end-sort-check equal ws-end-sort.
+      *    the last group's rows are done printing, so its subtotal line is written now that the loop has ended
+           if ws-group-is-active
+               perform 770-print-group-subtotal
+           end-if.
+
+      * Code run when perform 760-print-one-sorted-record is called upon
+       760-print-one-sorted-record.
+      *    if a position group is already open and this record belongs to a different group, the open group's subtotal
+      *    line is printed before this record's group is opened
+           if ws-group-is-active and sw-position-code not equal ws-current-group-code
+               perform 770-print-group-subtotal
+           end-if.
+      *    the group this record belongs to becomes the open group
+           move sw-position-code to ws-current-group-code.
+           set ws-group-is-active to true.
+
+      *    ws-page-start is added to the value of ws-page-line
            add ws-page-start to ws-page-line.
       *    if the value of ws-page-line is greater than the value of ws-line-per-page
-            if (ws-page-line greater ws-line-per-page) 
-      *        ws-page-number is incremented by one
+           if (ws-page-line greater ws-line-per-page)
                add 1 to ws-page-number
-      *        ws-page-line is set to zero        
                move 1 to ws-page-line
-      *        tp-page-number is set to the value of ws-page-number     
                move ws-page-number to tp-page-number
-      *        Code from 200-page-heading is run to print information to the top of the new page including author name, date, time, page number, and column names
                perform 200-page-heading
-      *     closes if statement
-            end-if.
-            
-      *    er-employee-number value is set equal to er-employee-number
-           move er-employee-number to edr-number.
-      *    er-employee-name value is set equal to er-employee-name
-           move er-employee-name to edr-name.
-      *    er-employee-years value is set equal to er-years
-           move er-employee-years to edr-years.
-      *    er-employee-salary value is set equal to er-salary
-           move er-employee-salary to edr-salary.
-           
-      *    if er-employee-code is the same as ws-graduate
-           if er-employee-code equal ws-graduate
-      *        run the code from 250-graduate section that classifies the graduate employee's position
-               perform 250-graduate
-      *    otherwise if er-employee-code is the same as ws-non-graduate
-           else if er-employee-code equal ws-non-graduate
-      *        run the code from 300-non-graduate section that classifies the not graduated employee's position
-               perform 300-non-graduate
            end-if.
-           
-      *    make edr-new-salary value equal to ws-new-salary
-           move ws-new-salary to edr-new-salary.
-      *    make edr-increase-percent value equal to ws-percent-store   
-           move ws-percent-store to edr-increase-percent.
-      *    make edr-increase value equal to ws-pay-increase    
-           move ws-pay-increase to edr-increase.
-      *    make edr-plus-sign value equal to ws-plus-sign     
+
+      *    edr-* fields are rebuilt from the sorted work record so 100-inital-heading's report layout can be reused as-is
+           move sw-employee-number to edr-number.
+           move sw-employee-name to edr-name.
+           move sw-employee-years to edr-years.
+           move sw-position-text to edr-position.
+           move sw-salary to edr-salary.
+           move sw-percent to edr-increase-percent.
+           move sw-percent-sign to edr-percent-sign.
+           move sw-increase to edr-increase.
            move ws-plus-sign to edr-plus-sign.
-           
-      *    employee-display-record is written into employee-line 
+           move sw-new-salary to edr-new-salary.
+
+      *    employee-display-record is written into employee-line
            write employee-line from employee-display-record.
+      *    prints a blank line to employee-line
+           write employee-line from spaces.
+
+      *    the next sorted record is returned and ws-end-sort is set equal to ws-end-sort-check at the end of sort-work-file
+           return sort-work-file at end move ws-end-sort to ws-end-sort-check.
+
+      * Code run when perform 770-print-group-subtotal is called upon
+       770-print-group-subtotal.
+      *    the position name and this group's all-time totals are moved into group-subtotal-line and the average
+      *    increase for that group is computed from ws-*-count/ws-*-increase -- since 750-print-sorted-report always
+      *    reprints the complete, correctly grouped record set on every execution (see 900-run-batch-report), these
+      *    all-time totals always match the rows actually printed under that group
+           if ws-current-group-code equal ws-analyst-group-code
+               move ws-analyst to gsl-position
+               move ws-analyst-count to gsl-count
+               compute gsl-avg-increase rounded = ws-analyst-increase / ws-analyst-count
+           else if ws-current-group-code equal ws-senior-group-code
+               move ws-senior-programmer to gsl-position
+               move ws-senior-count to gsl-count
+               compute gsl-avg-increase rounded = ws-senior-increase / ws-senior-count
+           else if ws-current-group-code equal ws-programmer-group-code
+               move ws-programmer to gsl-position
+               move ws-programmer-count to gsl-count
+               compute gsl-avg-increase rounded = ws-programmer-increase / ws-programmer-count
+           else if ws-current-group-code equal ws-junior-group-code
+               move ws-junior-programmer to gsl-position
+               move ws-junior-count to gsl-count
+               compute gsl-avg-increase rounded = ws-junior-increase / ws-junior-count
+           else
+               move "UNCLASS" to gsl-position
+               move ws-unclassified-count to gsl-count
+               compute gsl-avg-increase rounded =
+                   ws-unclassified-increase / ws-unclassified-count
+           end-if.
+
+      *    the subtotal and its blank line go through the same page-overflow bookkeeping as a normal report row, so a
+      *    subtotal never lands past ws-line-per-page without triggering 200-page-heading first
+           add ws-page-start to ws-page-line.
+           if (ws-page-line greater ws-line-per-page)
+               add 1 to ws-page-number
+               move 1 to ws-page-line
+               move ws-page-number to tp-page-number
+               perform 200-page-heading
+           end-if.
+
+      *    group-subtotal-line is written to employee-line, followed by a blank line, and the group is closed
+           write employee-line from group-subtotal-line.
+           write employee-line from spaces.
+           set ws-group-is-not-active to true.
+
+      * Code run when perform 150-employee-information-records is called upon; this is the SORT's input procedure, so it
+      * always loops over employee-info from its very first record (already primed with a read-ahead record by the
+      * mainline above) until end of file. ws-replaying starts true on a resumed run -- every record up through
+      * ws-resume-key is being re-read to rebuild its printed row only, not processed live -- and
+      * 160-process-one-employee-record clears it the moment that record is reached
+       150-employee-information-records.
+           if ws-is-resuming
+               set ws-is-replaying to true
+           else
+               set ws-is-not-replaying to true
+           end-if.
+           perform 160-process-one-employee-record until ws-end-file-check equal ws-end-file.
+
+      * Code run when perform 160-process-one-employee-record is called upon
+       160-process-one-employee-record.
+      *    the record just read is checked for a valid code and a valid salary before it is allowed onto the report --
+      *    this runs whether or not this record is being replayed, since 750-print-sorted-report needs every valid
+      *    record's row rebuilt regardless
+           perform 050-validate-employee-record.
+
+      *    if the record passed the code/salary edit
+           if ws-record-is-valid
+      *        er-employee-number value is set equal to er-employee-number
+               move er-employee-number to edr-number
+      *        er-employee-name value is set equal to er-employee-name
+               move er-employee-name to edr-name
+      *        165-compute-years-of-service works out ws-years-of-service, to one decimal place, from er-hire-date
+               perform 165-compute-years-of-service
+               move ws-years-of-service to edr-years
+      *        er-employee-salary value is set equal to er-salary
+               move er-employee-salary to edr-salary
+
+      *        if er-employee-code is the same as ws-graduate
+               if er-employee-code equal ws-graduate
+      *            run the code from 250-graduate section that classifies the graduate employee's position
+                   perform 250-graduate
+      *        otherwise if er-employee-code is the same as ws-non-graduate
+               else if er-employee-code equal ws-non-graduate
+      *            run the code from 300-non-graduate section that classifies the not graduated employee's position
+                   perform 300-non-graduate
+               end-if
+
+      *        make edr-new-salary value equal to ws-new-salary
+               move ws-new-salary to edr-new-salary
+      *        make edr-increase-percent value equal to ws-percent-store
+               move ws-percent-store to edr-increase-percent
+      *        make edr-increase value equal to ws-pay-increase
+               move ws-pay-increase to edr-increase
+      *        make edr-plus-sign value equal to ws-plus-sign
+               move ws-plus-sign to edr-plus-sign
+
+      *        a replayed record already has its row in employee-csv from the crashed execution -- only a record this
+      *        execution is processing live gets a new CSV row
+               if ws-is-not-replaying
+                   perform 175-write-csv-record
+               end-if
+
+      *        sort-work-record is built from the classified fields above and released to sort-work-file instead of being
+      *        printed directly -- 750-print-sorted-report (the output procedure) prints it once every record is sorted.
+      *        this always happens, replayed or not, since the output procedure needs every record's row every time
+               move edr-number to sw-employee-number
+               move edr-name to sw-employee-name
+               move ws-years-of-service to sw-employee-years
+               move edr-position to sw-position-text
+               move edr-salary to sw-salary
+               move ws-percent-store to sw-percent
+               move edr-percent-sign to sw-percent-sign
+               move ws-pay-increase to sw-increase
+               move ws-new-salary to sw-new-salary
+               release sort-work-record
+
+      *        a replayed record was already counted toward a checkpoint by the crashed execution -- only a record
+      *        this execution is processing live advances ws-record-counter and can trigger a new checkpoint
+               if ws-is-not-replaying
+                   add 1 to ws-record-counter
+                   divide ws-record-counter by ws-checkpoint-interval
+                       giving ws-checkpoint-quotient
+                       remainder ws-checkpoint-remainder
+                   if ws-checkpoint-remainder equal zero
+                       perform 190-save-checkpoint
+                   end-if
+               end-if
+      *    otherwise the record is written to reject-records instead of the report -- unless it was already written
+      *    there by the crashed execution, before this record was replayed
+           else
+               if ws-is-not-replaying
+                   perform 060-reject-employee-record
+               end-if
+      *    closes the validity if statement
+           end-if.
+
+      *    once the record matching the checkpoint's key has been replayed, every record after it is genuinely new to
+      *    this execution, so replay mode ends and live processing (side effects, checkpointing) takes back over
+           if ws-is-replaying and er-employee-number equal ws-resume-key
+               set ws-is-not-replaying to true
+           end-if.
+
       *    read from employee-info and make ws-end-file equal to ws-end-file-check when end of file is reached
-           read employee-info at end move ws-end-file to ws-end-file-check.
-      *    write a blank line to employee-line 
+           read employee-info next record at end move ws-end-file to ws-end-file-check.
+
+      * Code run when perform 010-check-for-restart is called upon
+       010-check-for-restart.
+      *    the restart file is opened for input just to see whether a checkpoint from a prior run exists
+           open input restart-file.
+           if ws-restart-status equal "00"
+      *        the restart file exists -- try to read its one checkpoint record
+               read restart-file
+                   at end set ws-is-not-resuming to true
+                   not at end
+                       move ckpt-employee-number to ws-resume-key
+                       move ckpt-analyst-count to ws-analyst-count
+                       move ckpt-analyst-increase to ws-analyst-increase
+                       move ckpt-senior-count to ws-senior-count
+                       move ckpt-senior-increase to ws-senior-increase
+                       move ckpt-programmer-count to ws-programmer-count
+                       move ckpt-programmer-increase to ws-programmer-increase
+                       move ckpt-junior-count to ws-junior-count
+                       move ckpt-junior-increase to ws-junior-increase
+                       move ckpt-unclassified-count to ws-unclassified-count
+                       move ckpt-unclassified-increase to ws-unclassified-increase
+                       move ckpt-old-payroll-total to ws-old-payroll-total
+                       move ckpt-new-payroll-total to ws-new-payroll-total
+                       move ckpt-reject-count to ws-reject-count
+                       move ckpt-record-counter to ws-record-counter
+                       set ws-is-resuming to true
+               end-read
+               close restart-file
+           else
+               set ws-is-not-resuming to true
+           end-if.
+
+      * Code run when perform 190-save-checkpoint is called upon
+       190-save-checkpoint.
+      *    checkpoint-record is built from the running totals as of the employee just processed
+           move er-employee-number to ckpt-employee-number.
+           move ws-analyst-count to ckpt-analyst-count.
+           move ws-analyst-increase to ckpt-analyst-increase.
+           move ws-senior-count to ckpt-senior-count.
+           move ws-senior-increase to ckpt-senior-increase.
+           move ws-programmer-count to ckpt-programmer-count.
+           move ws-programmer-increase to ckpt-programmer-increase.
+           move ws-junior-count to ckpt-junior-count.
+           move ws-junior-increase to ckpt-junior-increase.
+           move ws-unclassified-count to ckpt-unclassified-count.
+           move ws-unclassified-increase to ckpt-unclassified-increase.
+           move ws-old-payroll-total to ckpt-old-payroll-total.
+           move ws-new-payroll-total to ckpt-new-payroll-total.
+           move ws-reject-count to ckpt-reject-count.
+           move ws-record-counter to ckpt-record-counter.
+      *    restart-file holds exactly one record, so it is rewritten from scratch on every checkpoint
+           open output restart-file.
+           if ws-restart-status not equal "00"
+               display "RESTART-FILE COULD NOT BE OPENED FOR CHECKPOINT, STATUS=" ws-restart-status
+           else
+               write checkpoint-record
+               close restart-file
+           end-if.
+
+      * Code run when perform 195-clear-checkpoint is called upon
+       195-clear-checkpoint.
+      *    the run finished normally, so restart-file is reset to empty -- a later run must not think this one crashed
+           open output restart-file.
+           close restart-file.
+
+      * Code run when perform 020-read-prior-history is called upon
+       020-read-prior-history.
+      *    history-file is opened for input just to see whether a prior cycle's run was ever recorded
+           open input history-file.
+           if ws-history-status equal "00"
+               read history-file at end move ws-end-history to ws-end-history-check
+               perform 025-capture-history-record
+                   until ws-end-history-check equal ws-end-history
+               close history-file
+           end-if.
+
+      * Code run when perform 025-capture-history-record is called upon; each record read overwrites the previous one, so
+      * whichever record is in ws-prior-* fields when the loop ends is the most recent prior cycle's
+       025-capture-history-record.
+           set ws-has-prior-history to true.
+           move hr-analyst-avg to ws-prior-analyst-avg.
+           move hr-analyst-count to ws-prior-analyst-count.
+           move hr-senior-avg to ws-prior-senior-avg.
+           move hr-senior-count to ws-prior-senior-count.
+           move hr-programmer-avg to ws-prior-programmer-avg.
+           move hr-programmer-count to ws-prior-programmer-count.
+           move hr-junior-avg to ws-prior-junior-avg.
+           move hr-junior-count to ws-prior-junior-count.
+           read history-file at end move ws-end-history to ws-end-history-check.
+
+      * Code run when perform 700-compute-and-print-grand-totals is called upon
+       700-compute-and-print-grand-totals.
+      *    gtl-employee-count is equal to the total number of employees processed across every position, including unclassified
+           compute gtl-employee-count =
+               ws-analyst-count + ws-senior-count + ws-programmer-count
+               + ws-junior-count + ws-unclassified-count.
+      *    gtl-old-payroll and gtl-new-payroll are equal to the accumulated present and new salary totals
+           move ws-old-payroll-total to gtl-old-payroll.
+           move ws-new-payroll-total to gtl-new-payroll.
+      *    gtl-total-increase is equal to the total dollar increase across every position, including unclassified
+           compute gtl-total-increase = ws-new-payroll-total - ws-old-payroll-total.
+      *    grand-total-line-top and grand-total-line-bottom are written to employee-line
+           write employee-line from grand-total-line-top.
+           write employee-line from grand-total-line-bottom.
+
+      * Code run when perform 720-print-history-comparison is called upon
+       720-print-history-comparison.
            write employee-line from spaces.
+           write employee-line from history-heading-line.
+      *    if a prior cycle's averages were found in history-file, one comparison line is printed per position; otherwise
+      *    a single line explains why the section is empty
+           if ws-has-prior-history
+               move ws-analyst to hcl-position
+               move ws-avg-analyst to ws-history-this-avg
+               move ws-prior-analyst-avg to ws-history-last-avg
+               perform 725-print-one-history-line
+
+               move ws-senior-programmer to hcl-position
+               move ws-avg-senior to ws-history-this-avg
+               move ws-prior-senior-avg to ws-history-last-avg
+               perform 725-print-one-history-line
+
+               move ws-programmer to hcl-position
+               move ws-avg-programmer to ws-history-this-avg
+               move ws-prior-programmer-avg to ws-history-last-avg
+               perform 725-print-one-history-line
+
+               move ws-junior-programmer to hcl-position
+               move ws-avg-junior to ws-history-this-avg
+               move ws-prior-junior-avg to ws-history-last-avg
+               perform 725-print-one-history-line
+           else
+               write employee-line from history-no-data-line
+           end-if.
+
+      * Code run when perform 725-print-one-history-line is called upon; hcl-position, ws-history-this-avg, and
+      * ws-history-last-avg are assumed already moved in by 720-print-history-comparison
+       725-print-one-history-line.
+           move ws-history-this-avg to hcl-this-avg.
+           move ws-history-last-avg to hcl-last-avg.
+      *    the dollar difference between this run's and the prior cycle's average is computed, along with its sign
+           if ws-history-this-avg not less than ws-history-last-avg
+               compute ws-history-delta-amount = ws-history-this-avg - ws-history-last-avg
+               move "+" to ws-history-delta-sign
+           else
+               compute ws-history-delta-amount = ws-history-last-avg - ws-history-this-avg
+               move "-" to ws-history-delta-sign
+           end-if.
+           move ws-history-delta-amount to hcl-delta-amount.
+           move ws-history-delta-sign to hcl-delta-sign.
+      *    the percent difference is computed against the prior cycle's average, unless it was zero
+           if ws-history-last-avg equal zero
+               move zero to hcl-delta-percent
+               move spaces to hcl-delta-percent-sign
+           else
+               compute ws-history-delta-percent rounded =
+                   ws-history-delta-amount / ws-history-last-avg * 100
+               move ws-history-delta-percent to hcl-delta-percent
+               move ws-history-delta-sign to hcl-delta-percent-sign
+           end-if.
+           write employee-line from history-compare-line.
+
+      * Code run when perform 730-save-history-record is called upon
+       730-save-history-record.
+      *    history-record is built from this run's four position averages and headcounts, keyed by fl-date-display
+           move fl-date-display to hr-run-date.
+           move ws-avg-analyst to hr-analyst-avg.
+           move ws-analyst-count to hr-analyst-count.
+           move ws-avg-senior to hr-senior-avg.
+           move ws-senior-count to hr-senior-count.
+           move ws-avg-programmer to hr-programmer-avg.
+           move ws-programmer-count to hr-programmer-count.
+           move ws-avg-junior to hr-junior-avg.
+           move ws-junior-count to hr-junior-count.
+      *    history-file accumulates one record per run, so this run's record is appended rather than overwriting prior ones
+           open extend history-file.
+           if ws-history-status not equal "00"
+               display "HISTORY-FILE COULD NOT BE OPENED TO SAVE RUN, STATUS=" ws-history-status
+           else
+               write history-record
+               close history-file
+           end-if.
+
+      * Code run when perform 175-write-csv-record is called upon
+       175-write-csv-record.
+      *    the report fields for this employee are copied into csv-detail-record, unedited, and written to employee-csv
+           move edr-number to cdr-number.
+           move edr-name to cdr-name.
+           move ws-years-of-service to cdr-years.
+           move edr-position to cdr-position.
+           move er-employee-salary to cdr-salary.
+           move ws-percent-store to cdr-increase-percent.
+           move ws-pay-increase to cdr-increase.
+           move ws-new-salary to cdr-new-salary.
+           write csv-detail-record.
+
+      * Code run when perform 050-validate-employee-record is called upon
+       050-validate-employee-record.
+      *    a record is assumed valid until it fails one of the edits below
+           set ws-record-is-valid to true.
+           move spaces to ws-reason-code.
+
+      *    the employee code must be either the graduate or the non-graduate character
+           if er-employee-code not equal ws-graduate and er-employee-code not equal ws-non-graduate
+               set ws-record-is-invalid to true
+               move "01" to ws-reason-code
+      *    the employee salary must be numeric and greater than zero
+           else if er-employee-salary is not numeric or er-employee-salary is not greater than zero
+               set ws-record-is-invalid to true
+               move "02" to ws-reason-code
+           end-if.
+
+      * Code run when perform 060-reject-employee-record is called upon
+       060-reject-employee-record.
+      *    the offending record is copied to reject-record as-is, along with the reason it was rejected
+           move er-employee-number to rr-employee-number.
+           move er-employee-name to rr-employee-name.
+           move er-employee-years to rr-employee-years.
+           move er-employee-code to rr-employee-code.
+           move er-employee-salary to rr-employee-salary.
+           move ws-reason-code to rr-reason-code.
+           if ws-reason-code equal "01"
+               move "INVALID EMPLOYEE CODE" to rr-reason-text
+           else
+               move "INVALID OR NON-POSITIVE SALARY" to rr-reason-text
+           end-if.
+      *    reject-record is written to reject-records
+           write reject-record.
+      *    ws-reject-count is incremented by one
+           add 1 to ws-reject-count.
           
       * Code run when perform 200-page-heading is called upon    
        200-page-heading.
@@ -396,118 +1251,238 @@
       *  a blank line is written to employee-line 
          write employee-line from spaces.
          
-      *Code run when perform 250-graduate is called upon   
+      * Code run when perform 165-compute-years-of-service is called upon
+       165-compute-years-of-service.
+      *    ws-today-date-days and ws-hire-date-days are the integer day numbers today's date and the hire date convert to
+           compute ws-today-date-days = function integer-of-date(ws-today-date).
+           compute ws-hire-date-days = function integer-of-date(er-hire-date).
+      *    ws-years-of-service is the rounded, one-decimal number of years between those two day numbers
+           compute ws-years-of-service rounded =
+               (ws-today-date-days - ws-hire-date-days) / 365.25.
+
+      *Code run when perform 250-graduate is called upon
        250-graduate.
-      * if the value of er-employee-years is greater than ws-analyst-years
-        if (er-employee-years > ws-analyst-years)
-      *    runs the code that corresponds to the analyst position so that the position, the calculated pay can be totaled with the 
+      * if the value of ws-years-of-service is greater than ws-analyst-years
+        if (ws-years-of-service > ws-analyst-years)
+      *    runs the code that corresponds to the analyst position so that the position, the calculated pay can be totaled with the
       *    corrresponding percent increase, and the averages for the position can be calculated and properly written to file
            perform 350-analyst
-           
-      * otherwise if the value of er-employee-years is greater or equal to ws-senior-min
-        else if (er-employee-years >= ws-senior-min)
-      *    runs the code that corresponds to the senior programmer position so that the position, the calculated pay can be totaled with the 
+
+      * otherwise if the value of ws-years-of-service is greater or equal to ws-senior-min
+        else if (ws-years-of-service >= ws-senior-min)
+      *    runs the code that corresponds to the senior programmer position so that the position, the calculated pay can be totaled with the
       *    corrresponding percent increase, and the averages for the position can be calculated and properly written to file
            perform 400-senior-programmer
-           
-      * otherwise if the value of er-employee-years less then ws-graduate-unclassified and more than ws-graduate-unclassified
-        else if  (er-employee-years < ws-programmer-graduate-max and er-employee-years > ws-graduate-unclassified)
-      *    runs the code that corresponds to the programmer position so that the position, the calculated pay can be totaled with the 
-      *    corrresponding percent increase, and the averages for the position can be calculated and properly written to file 
+
+      * otherwise if the value of ws-years-of-service less then ws-programmer-graduate-max and more than ws-graduate-unclassified
+        else if  (ws-years-of-service < ws-programmer-graduate-max and ws-years-of-service > ws-graduate-unclassified)
+      *    runs the code that corresponds to the programmer position so that the position, the calculated pay can be totaled with the
+      *    corrresponding percent increase, and the averages for the position can be calculated and properly written to file
            perform 450-programmer
-           
-      *    if the value er-employee-years is less than or equal to er-employee-years 
-           else 
-      *    runs the code that corresponds to unclassified so that the calculated pay can be totaled with the corrresponding percent increase, 
-      *    and the averages for the position can be calculated and properly written to file 
-            perform 600-not-classified    
-      *    closes the if statement 
+
+      * otherwise if ws-years-of-service is any amount of time below ws-graduate-unclassified, a prorated partial
+      * increase is given toward the programmer rate instead of flooring straight to unclassified
+        else if (ws-years-of-service > zero)
+           perform 610-prorate-graduate
+
+      *    otherwise the employee is too new to earn any increase at all
+           else
+      *    runs the code that corresponds to unclassified so that the calculated pay can be totaled with the corrresponding percent increase,
+      *    and the averages for the position can be calculated and properly written to file
+            perform 600-not-classified
+      *    closes the if statement
            end-if.
-       
-      * Code run when perform 300-non-graduate is called upon 
+
+      * Code run when perform 300-non-graduate is called upon
        300-non-graduate.
-        if (er-employee-years > ws-programmer-years-minimum)
-      *    runs the code that corresponds to the programmer position so that the position, the calculated pay can be totaled with the 
-      *    corrresponding percent increase, and the averages for the position can be calculated and properly written to file 
+        if (ws-years-of-service > ws-programmer-years-minimum)
+      *    runs the code that corresponds to the programmer position so that the position, the calculated pay can be totaled with the
+      *    corrresponding percent increase, and the averages for the position can be calculated and properly written to file
            perform 450-programmer
-        else if (er-employee-years > ws-minimum-junior-programmer)
-      *    runs the code that corresponds to the junior programmer position so that the position, the calculated pay can be totaled with the 
-      *    corrresponding percent increase, and the averages for the position can be calculated and properly written to file 
+        else if (ws-years-of-service > ws-minimum-junior-programmer)
+      *    runs the code that corresponds to the junior programmer position so that the position, the calculated pay can be totaled with the
+      *    corrresponding percent increase, and the averages for the position can be calculated and properly written to file
            perform 550-junior-programmer
-        else    
-      *    runs the code that corresponds to unclassified so that the calculated pay can be totaled with the corrresponding percent increase, 
-      *    and the averages for the position can be calculated and properly written to file   
-           perform 600-not-classified    
-      *    closes the if statement 
+
+      * otherwise if ws-years-of-service is any amount of time below ws-minimum-junior-programmer, a prorated partial
+      * increase is given toward the junior programmer rate instead of flooring straight to unclassified
+        else if (ws-years-of-service > zero)
+           perform 615-prorate-non-graduate
+        else
+      *    runs the code that corresponds to unclassified so that the calculated pay can be totaled with the corrresponding percent increase,
+      *    and the averages for the position can be calculated and properly written to file
+           perform 600-not-classified
+      *    closes the if statement
            end-if.
            
       * Code run when perform 350-analyst is called upon  
        350-analyst.
-      *    edr-position is made equal to ws-analyst 
+      *    edr-position is made equal to ws-analyst
            move ws-analyst to edr-position.
+      *    sw-position-code is made equal to ws-analyst-group-code, so the sort in 750-print-sorted-report groups this employee here
+           move ws-analyst-group-code to sw-position-code.
       *    ws-percent-store is made equal to ws-percent-analyst
            move ws-percent-analyst to ws-percent-store.
-      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank   
+      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank
            perform 650-calculate-salary.
-      *    increments the ws-analyst-count by one   
-           add 1 to ws-analyst-count.
-      *    ws-pay-increase is added to ws-analyst-increase 
-           add ws-pay-increase to ws-analyst-increase.
-           
+      *    a replayed analyst was already counted and totalled by the crashed execution -- ws-analyst-count/
+      *    ws-analyst-increase are restored from the checkpoint, so only a record this execution is processing live
+      *    gets added in again
+           if ws-is-not-replaying
+      *        increments the ws-analyst-count by one
+               add 1 to ws-analyst-count
+      *        ws-pay-increase is added to ws-analyst-increase
+               add ws-pay-increase to ws-analyst-increase
+           end-if.
+
       * Code run when perform 400-senior-programmer is called upon      
        400-senior-programmer.
-      *    edr-position is made equal to ws-senior-programmer 
+      *    edr-position is made equal to ws-senior-programmer
            move ws-senior-programmer to edr-position.
+      *    sw-position-code is made equal to ws-senior-group-code, so the sort in 750-print-sorted-report groups this employee here
+           move ws-senior-group-code to sw-position-code.
       *    ws-percent-store is made equal to ws-percent-senior-programmer
            move ws-percent-senior-programmer to ws-percent-store.
-      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank   
+      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank
            perform 650-calculate-salary.
-      *    increments the ws-senior-count by one      
-           add 1 to ws-senior-count.
-      *    ws-pay-increase is added to ws-senior-increase 
-           add ws-pay-increase to ws-senior-increase.
-       
+      *    a replayed senior programmer was already counted and totalled by the crashed execution -- ws-senior-count/
+      *    ws-senior-increase are restored from the checkpoint, so only a record this execution is processing live
+      *    gets added in again
+           if ws-is-not-replaying
+      *        increments the ws-senior-count by one
+               add 1 to ws-senior-count
+      *        ws-pay-increase is added to ws-senior-increase
+               add ws-pay-increase to ws-senior-increase
+           end-if.
+
       * Code run when perform 450-programmer is called upon  
        450-programmer.
-      *    edr-position is made equal to ws-programmer 
+      *    edr-position is made equal to ws-programmer
            move ws-programmer to edr-position.
-      *    ws-percent-store is made equal to ws-percent-programmer 
+      *    sw-position-code is made equal to ws-programmer-group-code, so the sort in 750-print-sorted-report groups this employee here
+           move ws-programmer-group-code to sw-position-code.
+      *    ws-percent-store is made equal to ws-percent-programmer
            move ws-percent-programmer to ws-percent-store.
-      *    Code run when perform 650-calculate-salary is called upon  
+      *    Code run when perform 650-calculate-salary is called upon
            perform 650-calculate-salary.
-      *    increments the ws-programmer-count by one   
-           add 1 to ws-programmer-count.
-      *    ws-pay-increase is added to ws-programmer-increase 
-           add ws-pay-increase to ws-programmer-increase.
-           
-      * Code run when perform 550-junior-programmer is called upon      
+      *    a replayed programmer was already counted and totalled by the crashed execution -- ws-programmer-count/
+      *    ws-programmer-increase are restored from the checkpoint, so only a record this execution is processing
+      *    live gets added in again
+           if ws-is-not-replaying
+      *        increments the ws-programmer-count by one
+               add 1 to ws-programmer-count
+      *        ws-pay-increase is added to ws-programmer-increase
+               add ws-pay-increase to ws-programmer-increase
+           end-if.
+
+      * Code run when perform 550-junior-programmer is called upon
        550-junior-programmer.
-      *    edr-position is made equal to ws-junior-programmer 
+      *    edr-position is made equal to ws-junior-programmer
            move ws-junior-programmer to edr-position.
+      *    sw-position-code is made equal to ws-junior-group-code, so the sort in 750-print-sorted-report groups this employee here
+           move ws-junior-group-code to sw-position-code.
       *    ws-percent-store is made equal to ws-percent-junior-programmer
            move ws-percent-junior-programmer to ws-percent-store.
-      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank       
+      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank
            perform 650-calculate-salary.
-      *    ws-pay-increase is added to ws-junior-increase    
-           add ws-pay-increase to ws-junior-increase.
-      *    increments the ws-junior-count by one
-           add 1 to ws-junior-count.
-        
-      * Code run when perform 600-not-classified is called upon     
+      *    a replayed junior programmer was already counted and totalled by the crashed execution -- ws-junior-count/
+      *    ws-junior-increase are restored from the checkpoint, so only a record this execution is processing live
+      *    gets added in again
+           if ws-is-not-replaying
+      *        ws-pay-increase is added to ws-junior-increase
+               add ws-pay-increase to ws-junior-increase
+      *        increments the ws-junior-count by one
+               add 1 to ws-junior-count
+           end-if.
+
+      * Code run when perform 600-not-classified is called upon
        600-not-classified.
       *    clears edr-position
            move spaces to edr-position.
-      *    ws-percent-unclassified is made equal to ws-percent-store
+      *    sw-position-code is made equal to ws-unclassified-group-code, so the sort in 750-print-sorted-report groups this employee here
+           move ws-unclassified-group-code to sw-position-code.
+      *    ws-percent-store is made equal to ws-percent-unclassified
            move ws-percent-unclassified to ws-percent-store.
-      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank      
+      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank
            perform 650-calculate-salary.
-           
-      * Code run when perform 650-calculate-salary is called upon      
+      *    a replayed unclassified employee was already counted and totalled by the crashed execution --
+      *    ws-unclassified-count/ws-unclassified-increase are restored from the checkpoint, so only a record this
+      *    execution is processing live gets added in again
+           if ws-is-not-replaying
+      *        increments the ws-unclassified-count by one
+               add 1 to ws-unclassified-count
+      *        ws-pay-increase is added to ws-unclassified-increase
+               add ws-pay-increase to ws-unclassified-increase
+           end-if.
+
+      * Code run when perform 610-prorate-graduate is called upon; the employee is a graduate anywhere below
+      * ws-graduate-unclassified, so a partial increase is given toward the programmer rate, scaled by how far through
+      * that span ws-years-of-service falls, instead of flooring straight to unclassified
+       610-prorate-graduate.
+      *    edr-position is made equal to ws-programmer, the position this employee is approaching
+           move ws-programmer to edr-position.
+      *    sw-position-code is made equal to ws-programmer-group-code, so the sort in 750-print-sorted-report groups this employee here
+           move ws-programmer-group-code to sw-position-code.
+      *    ws-prorate-percent is made equal to ws-percent-programmer scaled down by what fraction of
+      *    ws-graduate-unclassified ws-years-of-service has reached, rounded to the one decimal place every other
+      *    percent constant carries, then moved into ws-percent-store so the display/CSV fields are rounded, not
+      *    truncated
+           compute ws-prorate-percent rounded =
+               (ws-years-of-service / ws-graduate-unclassified) * ws-percent-programmer.
+           move ws-prorate-percent to ws-percent-store.
+      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank
+           perform 650-calculate-salary.
+      *    a replayed prorated programmer was already counted and totalled by the crashed execution --
+      *    ws-programmer-count/ws-programmer-increase are restored from the checkpoint, so only a record this
+      *    execution is processing live gets added in again
+           if ws-is-not-replaying
+      *        increments the ws-programmer-count by one
+               add 1 to ws-programmer-count
+      *        ws-pay-increase is added to ws-programmer-increase
+               add ws-pay-increase to ws-programmer-increase
+           end-if.
+
+      * Code run when perform 615-prorate-non-graduate is called upon; the employee is a non-graduate anywhere below
+      * ws-minimum-junior-programmer, so a partial increase is given toward the junior programmer rate, scaled by how
+      * far through that span ws-years-of-service falls, instead of flooring straight to unclassified
+       615-prorate-non-graduate.
+      *    edr-position is made equal to ws-junior-programmer, the position this employee is approaching
+           move ws-junior-programmer to edr-position.
+      *    sw-position-code is made equal to ws-junior-group-code, so the sort in 750-print-sorted-report groups this employee here
+           move ws-junior-group-code to sw-position-code.
+      *    ws-prorate-percent is made equal to ws-percent-junior-programmer scaled down by what fraction of
+      *    ws-minimum-junior-programmer ws-years-of-service has reached, rounded to the one decimal place every other
+      *    percent constant carries, then moved into ws-percent-store so the display/CSV fields are rounded, not
+      *    truncated
+           compute ws-prorate-percent rounded =
+               (ws-years-of-service / ws-minimum-junior-programmer) * ws-percent-junior-programmer.
+           move ws-prorate-percent to ws-percent-store.
+      *    650-calculate-salary code is run in order to perform the calculations for ws-pay-increase, and determines if edr-percent-sign is blank
+           perform 650-calculate-salary.
+      *    a replayed prorated junior programmer was already counted and totalled by the crashed execution --
+      *    ws-junior-count/ws-junior-increase are restored from the checkpoint, so only a record this execution is
+      *    processing live gets added in again
+           if ws-is-not-replaying
+      *        ws-pay-increase is added to ws-junior-increase
+               add ws-pay-increase to ws-junior-increase
+      *        increments the ws-junior-count by one
+               add 1 to ws-junior-count
+           end-if.
+
+      * Code run when perform 650-calculate-salary is called upon
        650-calculate-salary.
       *    ws-pay-increase is set equal to the rounded value of ws-percent-store divided by 100 then multiplied by er-employee-salary
            compute ws-pay-increase rounded equals ws-percent-store/100 * er-employee-salary.
       *    ws-new-salary is set equal to the rounded value of er-employee-salary added by ws-pay-increase
            compute ws-new-salary rounded equals er-employee-salary + ws-pay-increase.
+      *    ws-old-payroll-total and ws-new-payroll-total accumulate this employee's present and new salary for the
+      *    grand-total line -- a replayed employee's salary was already accumulated by the crashed execution and is
+      *    already sitting in these totals, restored from the checkpoint by 010-check-for-restart, so only a record
+      *    this execution is processing live gets added in again
+           if ws-is-not-replaying
+               add er-employee-salary to ws-old-payroll-total
+               add ws-new-salary to ws-new-payroll-total
+           end-if.
       *    if the value of ws-percent-store equals ws-percent-unclassified
            if (ws-percent-store equal ws-percent-unclassified)
       *        edr-percent-sign is set equal to blank
@@ -516,4 +1491,108 @@
            else
       *        make edr-percent-sign equal to ws-percent-sign
                move ws-percent-sign to edr-percent-sign
-           end-if.
\ No newline at end of file
+           end-if.
+
+      *    900-write-audit-record appends a permanent record of this calculation to audit-file, in either batch or
+      *    inquiry mode -- a replayed employee's calculation was already logged by the crashed execution, so only a
+      *    record this execution is processing live gets a new audit entry
+           if ws-is-not-replaying
+               perform 900-write-audit-record
+           end-if.
+
+      * Code run when perform 900-write-audit-record is called upon; appends one record to audit-file recording the
+      * employee number, old salary, percent applied, dollar increase, new salary, and run date/time just calculated
+      * by 650-calculate-salary -- audit-file is opened once at the start of the run and is never overwritten
+       900-write-audit-record.
+           move er-employee-number to adt-employee-number.
+           move er-employee-salary to adt-old-salary.
+           move ws-percent-store to adt-percent.
+           move edr-percent-sign to adt-percent-sign.
+           move ws-pay-increase to adt-increase.
+           move ws-new-salary to adt-new-salary.
+           move fl-date-display to adt-run-date.
+           move fl-time-display to adt-run-time.
+           write audit-record.
+
+      * Code run when perform 005-select-run-mode is called upon; asks the operator, at the console, whether this run
+      * should process the whole employee-info file as a batch or look up one employee's new salary on demand
+       005-select-run-mode.
+      *    the prompt is displayed at the console with the cursor held on the same line
+           display "RUN FULL BATCH REPORT, OR LOOK UP ONE EMPLOYEE (B/I)? "
+               with no advancing.
+      *    ws-run-mode is accepted from the console; anything other than "I" leaves the run in its default batch mode
+           accept ws-run-mode.
+
+      * Code run when perform 800-single-employee-inquiry is called upon; looks up one employee number keyed in at the
+      * console against the indexed employee-info file and displays just that employee's position, percent increase,
+      * and new salary, reusing 050-validate-employee-record/165-compute-years-of-service/250-graduate/300-non-graduate/
+      * 650-calculate-salary the same way the batch pass does, without opening employee-records, reject-records,
+      * employee-csv, restart-file, or history-file and without writing to the report or the CSV export
+       800-single-employee-inquiry.
+      *    the operator is prompted for the employee number to look up
+           display "ENTER EMPLOYEE NUMBER: " with no advancing.
+           accept ws-inquiry-employee-number.
+
+      *    employee-info is opened for this lookup only
+           open input employee-info.
+
+      *    a failed open of the indexed employee-info file is reported rather than attempting a keyed read against it
+           if ws-employee-info-status not equal "00"
+               display "EMPLOYEE-INFO FILE COULD NOT BE OPENED, STATUS=" ws-employee-info-status
+           else
+      *        er-employee-number is made equal to the employee number keyed in, and employee-info is read directly by that key
+               move ws-inquiry-employee-number to er-employee-number
+               set ws-inquiry-employee-not-found to true
+               read employee-info record
+                   invalid key
+                       display "EMPLOYEE " ws-inquiry-employee-number " NOT ON FILE"
+                   not invalid key
+                       set ws-inquiry-employee-found to true
+               end-read
+
+      *        if the employee number keyed in was found on employee-info
+               if ws-inquiry-employee-found
+      *            the record just found is checked for a valid code and a valid salary the same way a batch pass would
+                   perform 050-validate-employee-record
+                   if ws-record-is-valid
+      *                er-employee-number/er-employee-name values are set equal to edr-number/edr-name
+                       move er-employee-number to edr-number
+                       move er-employee-name to edr-name
+      *                165-compute-years-of-service works out ws-years-of-service, to one decimal place, from er-hire-date
+                       perform 165-compute-years-of-service
+                       move ws-years-of-service to edr-years
+      *                er-employee-salary value is set equal to edr-salary
+                       move er-employee-salary to edr-salary
+
+      *                if er-employee-code is the same as ws-graduate
+                       if er-employee-code equal ws-graduate
+      *                    run the code from 250-graduate section that classifies the graduate employee's position
+                           perform 250-graduate
+      *                otherwise if er-employee-code is the same as ws-non-graduate
+                       else if er-employee-code equal ws-non-graduate
+      *                    run the code from 300-non-graduate section that classifies the not graduated employee's position
+                           perform 300-non-graduate
+                       end-if
+
+      *                make edr-new-salary/edr-increase-percent/edr-increase/edr-plus-sign equal to the values just computed
+                       move ws-new-salary to edr-new-salary
+                       move ws-percent-store to edr-increase-percent
+                       move ws-pay-increase to edr-increase
+                       move ws-plus-sign to edr-plus-sign
+
+      *                the result is displayed at the console instead of being written to the report or the CSV export
+                       display "EMPLOYEE " edr-number " " edr-name
+                       display "POSITION: " edr-position
+                           "   PERCENT INCREASE: " edr-increase-percent edr-percent-sign
+                       display "OLD SALARY: " edr-salary
+                           "   INCREASE: " edr-plus-sign edr-increase
+                           "   NEW SALARY: " edr-new-salary
+                   else
+                       display "EMPLOYEE " ws-inquiry-employee-number
+                           " FAILED THE CODE/SALARY EDIT"
+                   end-if
+               end-if
+           end-if.
+
+      *    employee-info is closed
+           close employee-info.
